@@ -0,0 +1,28 @@
+      ******************************************************
+      * EMPREC - EMPLOYEE MASTER RECORD LAYOUT
+      * USED BY PROGCOB03 AND FAMILY PROGRAMS THAT READ/WRITE
+      * THE EMPLOYEE MASTER FILE.
+      ******************************************************
+       01  EMP-RECORD.
+           05 EMP-MATRICULA     PIC 9(06).
+           05 EMP-NOME          PIC X(20).
+           05 EMP-TIPO          PIC X(01).
+              88 EMP-TIPO-SALARIADO        VALUE 'S'.
+              88 EMP-TIPO-HORISTA          VALUE 'H'.
+           05 EMP-DADOS-SALARIADO.
+              10 EMP-SALARIO          PIC 9(06)V99.
+              10 EMP-SALARIO-X        REDEFINES EMP-SALARIO
+                                       PIC X(08).
+              10 FILLER               PIC X(04).
+           05 EMP-DADOS-HORISTA    REDEFINES EMP-DADOS-SALARIADO.
+              10 EMP-HORAS-TRABALHADAS PIC 9(03)V99.
+              10 EMP-HORAS-TRABALHADAS-X REDEFINES EMP-HORAS-TRABALHADAS
+                                       PIC X(05).
+              10 EMP-VALOR-HORA        PIC 9(04)V99.
+              10 EMP-VALOR-HORA-X      REDEFINES EMP-VALOR-HORA
+                                       PIC X(06).
+              10 FILLER                PIC X(01).
+           05 EMP-STATUS         PIC X(01).
+              88 EMP-ATIVO                 VALUE 'A'.
+              88 EMP-EXCLUIDO               VALUE 'D'.
+           05 EMP-MOEDA          PIC X(03).
