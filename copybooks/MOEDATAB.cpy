@@ -0,0 +1,19 @@
+      ******************************************************
+      * MOEDATAB - TABELA DE REGRAS DE FORMATACAO POR MOEDA,
+      * USADA PARA IMPRIMIR O VALOR DO SALARIO DE FUNCIONARIOS
+      * PAGOS EM MOEDA DIFERENTE DA MOEDA PADRAO (REAL - BRL)
+      * COM O SIMBOLO CORRETO NO RELATORIO.
+      ******************************************************
+       01  WS-MOEDA-TABELA-VALORES.
+           05 FILLER                PIC X(06) VALUE
+              'BRLR$ '.
+           05 FILLER                PIC X(06) VALUE
+              'USDUS$'.
+           05 FILLER                PIC X(06) VALUE
+              'EUREUR'.
+
+       01  WS-MOEDA-TABELA REDEFINES WS-MOEDA-TABELA-VALORES.
+           05 WS-MOEDA-FAIXA OCCURS 3 TIMES
+                              INDEXED BY WS-MOEDA-IDX.
+              10 WS-MOEDA-CODIGO      PIC X(03).
+              10 WS-MOEDA-SIMBOLO     PIC X(03).
