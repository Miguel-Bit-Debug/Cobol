@@ -0,0 +1,23 @@
+      ******************************************************
+      * TAXTAB - TABELA DE FAIXAS DE IMPOSTO DE RENDA RETIDO
+      * NA FONTE (IRRF), USADA PARA CALCULAR O DESCONTO E O
+      * SALARIO LIQUIDO A PARTIR DO SALARIO BRUTO.
+      * CADA FAIXA TEM O LIMITE SUPERIOR DO SALARIO BRUTO E A
+      * ALIQUOTA APLICADA SOBRE O BRUTO QUANDO O SALARIO SE
+      * ENQUADRA NAQUELA FAIXA.
+      ******************************************************
+       01  WS-TAX-TABLE-VALORES.
+           05 FILLER                PIC X(14) VALUE
+              '00020000000000'.
+           05 FILLER                PIC X(14) VALUE
+              '00040000000750'.
+           05 FILLER                PIC X(14) VALUE
+              '00080000001500'.
+           05 FILLER                PIC X(14) VALUE
+              '99999999902250'.
+
+       01  WS-TAX-TABLE REDEFINES WS-TAX-TABLE-VALORES.
+           05 WS-TAX-FAIXA OCCURS 4 TIMES
+                            INDEXED BY WS-TAX-IDX.
+              10 WS-TAX-LIMITE      PIC 9(07)V99.
+              10 WS-TAX-ALIQUOTA    PIC 9V9999.
