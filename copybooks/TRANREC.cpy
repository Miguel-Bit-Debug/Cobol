@@ -0,0 +1,23 @@
+      ******************************************************
+      * TRANREC - REGISTRO DE TRANSACAO DE MANUTENCAO DO
+      * ARQUIVO MESTRE DE FUNCIONARIOS (INCLUSAO/ALTERACAO/
+      * EXCLUSAO), USADO PELO MODO DE MANUTENCAO DO PROGCOB03.
+      ******************************************************
+       01  TRAN-RECORD.
+           05 TRAN-CODIGO        PIC X(01).
+              88 TRAN-INCLUSAO          VALUE 'A'.
+              88 TRAN-ALTERACAO         VALUE 'C'.
+              88 TRAN-EXCLUSAO          VALUE 'D'.
+           05 TRAN-MATRICULA     PIC 9(06).
+           05 TRAN-NOME          PIC X(20).
+           05 TRAN-TIPO          PIC X(01).
+              88 TRAN-TIPO-SALARIADO       VALUE 'S'.
+              88 TRAN-TIPO-HORISTA         VALUE 'H'.
+           05 TRAN-DADOS-SALARIADO.
+              10 TRAN-SALARIO          PIC 9(06)V99.
+              10 FILLER                PIC X(04).
+           05 TRAN-DADOS-HORISTA  REDEFINES TRAN-DADOS-SALARIADO.
+              10 TRAN-HORAS-TRABALHADAS PIC 9(03)V99.
+              10 TRAN-VALOR-HORA        PIC 9(04)V99.
+              10 FILLER                 PIC X(01).
+           05 TRAN-MOEDA          PIC X(03).
