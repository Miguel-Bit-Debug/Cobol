@@ -7,23 +7,821 @@
       * OBJETIVO - IMPRIMIR NOME E SALARIO
       * IMPRIMIR FORMATADO
       *DATA - 05/06/2020
+      * 08/08/2026 - LE ARQUIVO MESTRE DE FUNCIONARIOS EM LOTE
+      *              EM VEZ DE ACCEPT FROM CONSOLE
+      * 08/08/2026 - FOLHA DE PAGAMENTO IMPRESSA COM CABECALHO,
+      *              QUEBRA DE PAGINA E TOTAL GERAL
+      * 08/08/2026 - VALIDACAO DO SALARIO E LISTAGEM DE REJEICOES
+      * 08/08/2026 - FUNCIONARIO HORISTA COM CALCULO DE HORA EXTRA
+      *              ALEM DO FUNCIONARIO SALARIADO
+      * 08/08/2026 - CHECKPOINT/RESTART DO PROCESSAMENTO EM LOTE,
+      *              BASEADO NA MATRICULA DO FUNCIONARIO
+      * 08/08/2026 - CALCULO DE IRRF (BRUTO/DESCONTO/LIQUIDO) A
+      *              PARTIR DA TABELA DE FAIXAS TAXTAB
+      * 08/08/2026 - TRILHA DE AUDITORIA (SOMENTE GRAVACAO) DE
+      *              CADA REGISTRO PROCESSADO, COM DATA/HORA E
+      *              USUARIO DO OPERADOR
+      * 08/08/2026 - EXTRATO DE LANCAMENTO CONTABIL (GL) PARA O
+      *              SISTEMA FINANCEIRO
+      * 08/08/2026 - MODO DE MANUTENCAO (INCLUSAO/ALTERACAO/
+      *              EXCLUSAO) DO ARQUIVO MESTRE DE FUNCIONARIOS,
+      *              SELECIONADO POR PARAMETRO DE EXECUCAO
+      * 08/08/2026 - SUPORTE A MULTIPLAS MOEDAS NO SALARIO, COM
+      *              SIMBOLO POR MOEDA NA FOLHA DE PAGAMENTO,
+      *              A PARTIR DA TABELA MOEDATAB
       ******************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-MASTER-FILE  ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PAYROLL-REGISTER ASSIGN TO "PAYREG.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYREG-STATUS.
+
+           SELECT REJECT-LISTING   ASSIGN TO "REJLIST.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJLIST-STATUS.
+
+           SELECT CHECKPOINT-FILE  ASSIGN TO "CHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT GL-EXTRACT-FILE  ASSIGN TO "GLEXTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLEXTR-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT NEW-MASTER-FILE  ASSIGN TO "EMPMAST.NEW"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MAINT-LOG-FILE   ASSIGN TO "MANUTLOG.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY EMPREC.
+
+       FD  PAYROLL-REGISTER
+           LABEL RECORDS ARE STANDARD.
+       01 RPT-LINE                  PIC X(100).
+
+       FD  REJECT-LISTING
+           LABEL RECORDS ARE STANDARD.
+       01 REJ-LINE                  PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CKPT-RECORD.
+          05 CKPT-MATRICULA        PIC 9(06).
+          05 CKPT-STATUS-FLAG      PIC X(01).
+             88 CKPT-EM-ANDAMENTO        VALUE 'P'.
+             88 CKPT-CONCLUIDO           VALUE 'C'.
+          05 CKPT-TOTAL-MOEDA-TABELA.
+             10 CKPT-TOTAL-MOEDA   OCCURS 3 TIMES PIC 9(09)V99.
+          05 CKPT-TOTAL-OUTRAS-MOEDAS PIC 9(09)V99.
+          05 CKPT-QTD-REJEITADOS   PIC 9(06).
+          05 CKPT-NUM-PAGINA       PIC 9(04).
+          05 CKPT-LINHAS-PAGINA    PIC 9(02).
+
+       FD  AUDIT-TRAIL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 AUDIT-LINE                PIC X(100).
+
+       FD  GL-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 GL-LINE                   PIC X(80).
+
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY TRANREC.
+
+       FD  NEW-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY EMPREC
+           REPLACING ==EMP-RECORD== BY ==NEW-EMP-RECORD==
+                 ==EMP-MATRICULA== BY ==NEW-EMP-MATRICULA==
+                 ==EMP-NOME== BY ==NEW-EMP-NOME==
+                 ==EMP-TIPO-SALARIADO== BY ==NEW-EMP-TIPO-SAL==
+                 ==EMP-TIPO-HORISTA== BY ==NEW-EMP-TIPO-HOR==
+                 ==EMP-TIPO== BY ==NEW-EMP-TIPO==
+                 ==EMP-DADOS-SALARIADO== BY ==NEW-EMP-DADOS-SAL==
+                 ==EMP-SALARIO-X== BY ==NEW-EMP-SALARIO-X==
+                 ==EMP-SALARIO== BY ==NEW-EMP-SALARIO==
+                 ==EMP-DADOS-HORISTA== BY ==NEW-EMP-DADOS-HOR==
+                 ==EMP-HORAS-TRABALHADAS-X== BY
+                 ==NEW-EMP-HORAS-TRAB-X==
+                 ==EMP-HORAS-TRABALHADAS== BY
+                 ==NEW-EMP-HORAS-TRAB==
+                 ==EMP-VALOR-HORA-X== BY ==NEW-EMP-VALOR-HORA-X==
+                 ==EMP-VALOR-HORA== BY ==NEW-EMP-VALOR-HORA==
+                 ==EMP-ATIVO== BY ==NEW-EMP-ATIVO==
+                 ==EMP-EXCLUIDO== BY ==NEW-EMP-EXCLUIDO==
+                 ==EMP-STATUS== BY ==NEW-EMP-STATUS==
+                 ==EMP-MOEDA== BY ==NEW-EMP-MOEDA==.
+
+       FD  MAINT-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 MAINT-LOG-LINE            PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 WRK-NOME          PIC X(20) VALUE SPACES.
        77 WRK-SALARIO       PIC 9(06)V99 VALUE ZEROS.
        77 WRK-SALARIO-ED    PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+
+       COPY TAXTAB.
+
+       COPY MOEDATAB.
+
+       01 WS-SWITCHES.
+          05 WS-EOF-SW      PIC X VALUE 'N'.
+             88 WS-EOF                VALUE 'S'.
+
+       01 WS-DATA-SISTEMA.
+          05 WS-DATA-AAAAMMDD.
+             10 WS-DATA-AAAA       PIC 9(04).
+             10 WS-DATA-MM         PIC 9(02).
+             10 WS-DATA-DD         PIC 9(02).
+          05 WS-DATA-DDMMAAAA.
+             10 WS-DATA-DDMM-DD    PIC 9(02).
+             10 WS-DATA-DDMM-MM    PIC 9(02).
+             10 WS-DATA-DDMM-AAAA  PIC 9(04).
+          05 WS-DATA-EDITADA       PIC 99/99/9999.
+
+       01 WS-CONTROLES-RELATORIO.
+          05 WS-LINHAS-PAGINA      PIC 9(02) VALUE ZEROS.
+          05 WS-MAX-LINHAS-PAGINA  PIC 9(02) VALUE 20.
+          05 WS-NUM-PAGINA         PIC 9(04) VALUE ZEROS.
+
+       01 WS-TOTAIS-POR-MOEDA.
+          05 WS-TOTAL-MOEDA-TABELA.
+             10 WS-TOTAL-MOEDA-VALOR OCCURS 3 TIMES
+                                      PIC 9(09)V99 VALUE ZEROS.
+          05 WS-TOTAL-OUTRAS-MOEDAS PIC 9(09)V99 VALUE ZEROS.
+          05 WS-MOEDA-IDX-ATUAL    PIC 9 VALUE ZEROS.
+          05 WS-TOT-MOEDA-SUB      PIC 9 VALUE ZEROS.
+
+       01 WS-CABECALHO-1.
+          05 FILLER                PIC X(10) VALUE 'EMPRESA XX'.
+          05 FILLER                PIC X(20) VALUE SPACES.
+          05 FILLER                PIC X(22) VALUE
+             'FOLHA DE PAGAMENTO'.
+          05 FILLER                PIC X(08) VALUE SPACES.
+          05 FILLER                PIC X(06) VALUE 'DATA: '.
+          05 WS-CAB-DATA           PIC 99/99/9999.
+          05 FILLER                PIC X(07) VALUE SPACES.
+          05 FILLER                PIC X(05) VALUE 'PAG: '.
+          05 WS-CAB-PAGINA         PIC ZZZ9.
+
+       01 WS-CABECALHO-2.
+          05 FILLER               PIC X(22) VALUE 'NOME DO FUNCIONARIO'.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 FILLER                PIC X(15) VALUE 'SALARIO BRUTO'.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 FILLER                PIC X(15) VALUE 'IRRF'.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 FILLER                PIC X(15) VALUE 'SALARIO LIQUIDO'.
+
+       01 WS-LINHA-DETALHE.
+          05 WS-DET-NOME           PIC X(22).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 WS-DET-SALARIO.
+             10 WS-DET-SALARIO-SIMBOLO PIC X(03).
+             10 FILLER                 PIC X(01) VALUE SPACE.
+             10 WS-DET-SALARIO-VALOR   PIC ZZZ.ZZ9,99.
+          05 FILLER                PIC X(03) VALUE SPACES.
+          05 WS-DET-IRRF.
+             10 WS-DET-IRRF-SIMBOLO    PIC X(03).
+             10 FILLER                 PIC X(01) VALUE SPACE.
+             10 WS-DET-IRRF-VALOR      PIC ZZZ.ZZ9,99.
+          05 FILLER                PIC X(03) VALUE SPACES.
+          05 WS-DET-LIQUIDO.
+             10 WS-DET-LIQUIDO-SIMBOLO PIC X(03).
+             10 FILLER                 PIC X(01) VALUE SPACE.
+             10 WS-DET-LIQUIDO-VALOR   PIC ZZZ.ZZ9,99.
+
+       01 WS-LINHA-TOTAL.
+          05 FILLER                PIC X(22) VALUE 'TOTAL GERAL'.
+          05 FILLER                PIC X(10) VALUE SPACES.
+          05 WS-TOT-SALARIO-SIMBOLO PIC X(03).
+          05 FILLER                 PIC X(01) VALUE SPACE.
+          05 WS-TOT-SALARIO        PIC ZZZ.ZZZ.ZZ9,99.
+
+       01 WS-VALIDACAO.
+          05 WS-SALARIO-VALIDO-SW  PIC X VALUE 'S'.
+             88 WS-SALARIO-VALIDO        VALUE 'S'.
+             88 WS-SALARIO-INVALIDO      VALUE 'N'.
+          05 WS-SALARIO-MAXIMO     PIC 9(06)V99 VALUE 100000.
+          05 WS-QTD-REJEITADOS     PIC 9(06) VALUE ZEROS.
+
+       01 WS-CALCULO-HORISTA.
+          05 WS-HORAS-NORMAIS      PIC 9(03)V99 VALUE ZEROS.
+          05 WS-HORAS-EXTRAS       PIC 9(03)V99 VALUE ZEROS.
+          05 WS-LIMITE-HORAS-NORMAIS PIC 9(03)V99 VALUE 40.
+          05 WS-FATOR-HORA-EXTRA   PIC 9V9        VALUE 1,5.
+
+       01 WS-REJ-HORISTA-RAW.
+          05 WS-REJ-HORAS-RAW      PIC X(05).
+          05 FILLER                PIC X(01) VALUE '/'.
+          05 WS-REJ-VALOR-HORA-RAW PIC X(06).
+          05 FILLER                PIC X(02) VALUE SPACES.
+
+       01 WS-CHECKPOINT-CONTROLE.
+          05 WS-CKPT-STATUS         PIC X(02) VALUE SPACES.
+          05 WS-CKPT-INTERVALO      PIC 9(04) VALUE 50.
+          05 WS-CKPT-CONTADOR       PIC 9(06) VALUE ZEROS.
+          05 WS-CKPT-ULTIMA-MATRIC  PIC 9(06) VALUE ZEROS.
+          05 WS-REINICIO-SW         PIC X     VALUE 'N'.
+             88 WS-REINICIO-ATIVO         VALUE 'S'.
+
+       01 WS-ARQUIVOS-SAIDA-STATUS.
+          05 WS-PAYREG-STATUS       PIC X(02) VALUE SPACES.
+          05 WS-REJLIST-STATUS      PIC X(02) VALUE SPACES.
+          05 WS-GLEXTR-STATUS       PIC X(02) VALUE SPACES.
+
+       01 WS-CONTROLE-MOEDA.
+          05 WS-MOEDA-SIMBOLO-ATUAL PIC X(03) VALUE SPACES.
+          05 WS-MOEDA-PADRAO        PIC X(03) VALUE 'BRL'.
+          05 WS-MOEDA-CODIGO-BUSCA  PIC X(03) VALUE SPACES.
+
+       01 WS-CALCULO-IMPOSTO.
+          05 WS-IRRF                PIC 9(07)V99 VALUE ZEROS.
+          05 WS-IRRF-ED             PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+          05 WS-SALARIO-LIQUIDO     PIC 9(07)V99 VALUE ZEROS.
+          05 WS-SALARIO-LIQUIDO-ED  PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+
+       01 WS-AUDITORIA-CONTROLE.
+          05 WS-AUDIT-STATUS        PIC X(02) VALUE SPACES.
+          05 WS-AUDIT-USUARIO       PIC X(08) VALUE SPACES.
+          05 WS-AUDIT-HORA-SISTEMA.
+             10 WS-AUDIT-HORA-SIS-HH PIC 99.
+             10 WS-AUDIT-HORA-SIS-MM PIC 99.
+             10 WS-AUDIT-HORA-SIS-SS PIC 99.
+             10 WS-AUDIT-HORA-SIS-CC PIC 99.
+          05 WS-AUDIT-HORA-EDITADA.
+             10 WS-AUDIT-HORA-HH    PIC 99.
+             10 FILLER              PIC X VALUE ':'.
+             10 WS-AUDIT-HORA-MM    PIC 99.
+             10 FILLER              PIC X VALUE ':'.
+             10 WS-AUDIT-HORA-SS    PIC 99.
+
+       01 WS-LINHA-AUDITORIA.
+          05 WS-AUD-DATA            PIC 99/99/9999.
+          05 FILLER                 PIC X VALUE SPACE.
+          05 WS-AUD-HORA            PIC X(08).
+          05 FILLER                 PIC X VALUE SPACE.
+          05 WS-AUD-USUARIO         PIC X(08).
+          05 FILLER                 PIC X VALUE SPACE.
+          05 WS-AUD-MATRICULA       PIC 9(06).
+          05 FILLER                 PIC X VALUE SPACE.
+          05 WS-AUD-NOME            PIC X(20).
+          05 FILLER                 PIC X VALUE SPACE.
+          05 WS-AUD-SALARIO         PIC $ZZZ.ZZ9,99.
+          05 FILLER                 PIC X VALUE SPACE.
+          05 WS-AUD-SITUACAO        PIC X(10).
+
+       01 WS-CONTAS-CONTABEIS.
+          05 WS-GL-CONTA-SALARIADOS PIC X(10) VALUE '2110100001'.
+          05 WS-GL-CONTA-HORISTAS   PIC X(10) VALUE '2110100002'.
+
+       01 WS-LINHA-GL.
+          05 WS-GL-CONTA            PIC X(10).
+          05 FILLER                 PIC X VALUE SPACE.
+          05 WS-GL-TIPO-LANCTO      PIC X(01) VALUE 'D'.
+          05 FILLER                 PIC X VALUE SPACE.
+          05 WS-GL-VALOR            PIC 9(13)V99.
+          05 FILLER                 PIC X VALUE SPACE.
+          05 WS-GL-DATA             PIC 9(08).
+          05 FILLER                 PIC X VALUE SPACE.
+          05 WS-GL-MATRICULA        PIC 9(06).
+          05 FILLER                 PIC X VALUE SPACE.
+          05 WS-GL-NOME             PIC X(20).
+
+       01 WS-CABECALHO-REJEICAO.
+          05 FILLER               PIC X(22) VALUE 'NOME DO FUNCIONARIO'.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 FILLER                PIC X(14) VALUE 'SALARIO'.
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 FILLER                PIC X(31) VALUE 'MOTIVO DA REJEICAO'.
+
+       01 WS-LINHA-REJEICAO.
+          05 WS-REJ-NOME           PIC X(22).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 WS-REJ-SALARIO-RAW    PIC X(14).
+          05 FILLER                PIC X(02) VALUE SPACES.
+          05 WS-REJ-MOTIVO         PIC X(31).
+
+       01 WS-PARAMETRO-EXECUCAO    PIC X(10) VALUE SPACES.
+
+       01 WS-MANUTENCAO-SWITCHES.
+          05 WS-OLD-EOF-SW          PIC X VALUE 'N'.
+             88 WS-OLD-EOF                VALUE 'S'.
+          05 WS-TRAN-EOF-SW         PIC X VALUE 'N'.
+             88 WS-TRAN-EOF               VALUE 'S'.
+          05 WS-QTD-INCLUSOES       PIC 9(06) VALUE ZEROS.
+          05 WS-QTD-ALTERACOES      PIC 9(06) VALUE ZEROS.
+          05 WS-QTD-EXCLUSOES       PIC 9(06) VALUE ZEROS.
+          05 WS-QTD-TRAN-REJEITADAS PIC 9(06) VALUE ZEROS.
+
+       01 WS-LINHA-LOG-MANUTENCAO.
+          05 WS-LOGM-CODIGO         PIC X(01).
+          05 FILLER                 PIC X VALUE SPACE.
+          05 WS-LOGM-MATRICULA      PIC 9(06).
+          05 FILLER                 PIC X VALUE SPACE.
+          05 WS-LOGM-NOME           PIC X(20).
+          05 FILLER                 PIC X VALUE SPACE.
+          05 WS-LOGM-MENSAGEM       PIC X(40).
+
        PROCEDURE DIVISION.
-           ACCEPT    WRK-NOME      FROM CONSOLE.
-           ACCEPT    WRK-SALARIO   FROM CONSOLE.
+       0000-MAIN-PROCESS.
+           ACCEPT WS-PARAMETRO-EXECUCAO FROM COMMAND-LINE
+           EVALUATE TRUE
+               WHEN WS-PARAMETRO-EXECUCAO = 'MANUT'
+                   PERFORM 5000-EXECUTA-MANUTENCAO
+               WHEN OTHER
+                   PERFORM 1000-INITIALIZE
+                   PERFORM 2000-PROCESSA-FUNCIONARIO UNTIL WS-EOF
+                   PERFORM 9000-FINALIZA
+           END-EVALUATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  EMP-MASTER-FILE
+           PERFORM 1100-VERIFICA-CHECKPOINT
+           PERFORM 1150-ABRE-ARQUIVOS-SAIDA
+           PERFORM 1200-ABRE-AUDITORIA
+           ACCEPT WS-AUDIT-USUARIO FROM ENVIRONMENT "USER"
+           ACCEPT WS-AUDIT-HORA-SISTEMA FROM TIME
+           MOVE WS-AUDIT-HORA-SIS-HH TO WS-AUDIT-HORA-HH
+           MOVE WS-AUDIT-HORA-SIS-MM TO WS-AUDIT-HORA-MM
+           MOVE WS-AUDIT-HORA-SIS-SS TO WS-AUDIT-HORA-SS
+           ACCEPT WS-DATA-AAAAMMDD FROM DATE YYYYMMDD
+           MOVE WS-DATA-DD          TO WS-DATA-DDMM-DD
+           MOVE WS-DATA-MM          TO WS-DATA-DDMM-MM
+           MOVE WS-DATA-AAAA        TO WS-DATA-DDMM-AAAA
+           MOVE WS-DATA-DDMMAAAA    TO WS-DATA-EDITADA
+
+           PERFORM 2100-LE-EMP-MASTER
+
+           PERFORM UNTIL WS-EOF
+              OR NOT WS-REINICIO-ATIVO
+              OR EMP-MATRICULA > WS-CKPT-ULTIMA-MATRIC
+              PERFORM 2100-LE-EMP-MASTER
+           END-PERFORM.
+
+       1100-VERIFICA-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+              READ CHECKPOINT-FILE
+                  AT END
+                      CONTINUE
+              END-READ
+              IF WS-CKPT-STATUS = '00' AND CKPT-EM-ANDAMENTO
+                 MOVE CKPT-MATRICULA  TO WS-CKPT-ULTIMA-MATRIC
+                 MOVE CKPT-TOTAL-MOEDA-TABELA TO WS-TOTAL-MOEDA-TABELA
+                 MOVE CKPT-TOTAL-OUTRAS-MOEDAS TO WS-TOTAL-OUTRAS-MOEDAS
+                 MOVE CKPT-QTD-REJEITADOS TO WS-QTD-REJEITADOS
+                 MOVE CKPT-NUM-PAGINA  TO WS-NUM-PAGINA
+                 MOVE CKPT-LINHAS-PAGINA TO WS-LINHAS-PAGINA
+                 SET WS-REINICIO-ATIVO TO TRUE
+                 DISPLAY 'REINICIANDO PROCESSAMENTO APOS MATRICULA: '
+                         WS-CKPT-ULTIMA-MATRIC
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1150-ABRE-ARQUIVOS-SAIDA.
+           IF WS-REINICIO-ATIVO
+              OPEN EXTEND PAYROLL-REGISTER
+              IF WS-PAYREG-STATUS = '35'
+                 OPEN OUTPUT PAYROLL-REGISTER
+                 CLOSE PAYROLL-REGISTER
+                 OPEN EXTEND PAYROLL-REGISTER
+              END-IF
+
+              OPEN EXTEND REJECT-LISTING
+              IF WS-REJLIST-STATUS = '35'
+                 OPEN OUTPUT REJECT-LISTING
+                 WRITE REJ-LINE FROM WS-CABECALHO-REJEICAO
+                 CLOSE REJECT-LISTING
+                 OPEN EXTEND REJECT-LISTING
+              END-IF
+
+              OPEN EXTEND GL-EXTRACT-FILE
+              IF WS-GLEXTR-STATUS = '35'
+                 OPEN OUTPUT GL-EXTRACT-FILE
+                 CLOSE GL-EXTRACT-FILE
+                 OPEN EXTEND GL-EXTRACT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT PAYROLL-REGISTER
+              OPEN OUTPUT REJECT-LISTING
+              WRITE REJ-LINE FROM WS-CABECALHO-REJEICAO
+              OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF.
+
+       1200-ABRE-AUDITORIA.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-STATUS = '35'
+              OPEN OUTPUT AUDIT-TRAIL-FILE
+              CLOSE AUDIT-TRAIL-FILE
+              OPEN EXTEND AUDIT-TRAIL-FILE
+           END-IF.
 
       **************MOSTRA DADOS************************
+       2000-PROCESSA-FUNCIONARIO.
+           IF EMP-EXCLUIDO
+              PERFORM 2100-LE-EMP-MASTER
+              EXIT PARAGRAPH
+           END-IF
 
-           DISPLAY 'NOME: '        WRK-NOME.
-           MOVE WRK-SALARIO        TO WRK-SALARIO-ED.
-           DISPLAY 'SALARIO: '     WRK-SALARIO-ED.
-           STOP RUN.
+           MOVE EMP-NOME             TO WRK-NOME
+
+           EVALUATE TRUE
+               WHEN EMP-TIPO-HORISTA
+                   PERFORM 2070-CALCULA-HORISTA
+               WHEN OTHER
+                   PERFORM 2050-VALIDA-SALARIO
+           END-EVALUATE
+
+           IF WS-SALARIO-VALIDO
+              DISPLAY 'NOME: '        WRK-NOME
+              MOVE WRK-SALARIO        TO WRK-SALARIO-ED
+              DISPLAY 'SALARIO: '     WRK-SALARIO-ED
+
+              PERFORM 2075-CALCULA-IMPOSTO
+              DISPLAY 'IRRF: '        WS-IRRF-ED
+              DISPLAY 'LIQUIDO: '     WS-SALARIO-LIQUIDO-ED
+              PERFORM 2067-FORMATA-MOEDA
+
+              IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+                 OR WS-NUM-PAGINA = ZEROS
+                 PERFORM 2200-IMPRIME-CABECALHO
+              END-IF
+
+              MOVE WRK-NOME            TO WS-DET-NOME
+              MOVE WS-MOEDA-SIMBOLO-ATUAL TO WS-DET-SALARIO-SIMBOLO
+              MOVE WRK-SALARIO         TO WS-DET-SALARIO-VALOR
+              MOVE WS-MOEDA-SIMBOLO-ATUAL TO WS-DET-IRRF-SIMBOLO
+              MOVE WS-IRRF             TO WS-DET-IRRF-VALOR
+              MOVE WS-MOEDA-SIMBOLO-ATUAL TO WS-DET-LIQUIDO-SIMBOLO
+              MOVE WS-SALARIO-LIQUIDO  TO WS-DET-LIQUIDO-VALOR
+              WRITE RPT-LINE FROM WS-LINHA-DETALHE
+              ADD 1                    TO WS-LINHAS-PAGINA
+
+              IF WS-MOEDA-IDX-ATUAL > ZEROS
+                 ADD WRK-SALARIO TO
+                     WS-TOTAL-MOEDA-VALOR(WS-MOEDA-IDX-ATUAL)
+              ELSE
+                 ADD WRK-SALARIO TO WS-TOTAL-OUTRAS-MOEDAS
+              END-IF
+
+              MOVE WRK-SALARIO-ED      TO WS-AUD-SALARIO
+              MOVE 'PROCESSADO'        TO WS-AUD-SITUACAO
+              PERFORM 2065-GRAVA-AUDITORIA
+              PERFORM 2066-GRAVA-GL
+           ELSE
+              PERFORM 2060-GRAVA-REJEICAO
+              MOVE ZEROS                TO WS-AUD-SALARIO
+              MOVE 'REJEITADO'          TO WS-AUD-SITUACAO
+              PERFORM 2065-GRAVA-AUDITORIA
+           END-IF
+
+           ADD 1                     TO WS-CKPT-CONTADOR
+           IF WS-CKPT-CONTADOR >= WS-CKPT-INTERVALO
+              PERFORM 2080-GRAVA-CHECKPOINT
+              MOVE ZEROS             TO WS-CKPT-CONTADOR
+           END-IF
+
+           PERFORM 2100-LE-EMP-MASTER.
+
+       2050-VALIDA-SALARIO.
+           MOVE 'S'                 TO WS-SALARIO-VALIDO-SW
+           IF EMP-SALARIO NOT NUMERIC
+              MOVE 'N'              TO WS-SALARIO-VALIDO-SW
+              MOVE 'SALARIO NAO NUMERICO' TO WS-REJ-MOTIVO
+           ELSE
+              MOVE EMP-SALARIO      TO WRK-SALARIO
+              IF WRK-SALARIO = ZEROS
+                 MOVE 'N'           TO WS-SALARIO-VALIDO-SW
+                 MOVE 'SALARIO ZERO OU EM BRANCO' TO WS-REJ-MOTIVO
+              ELSE
+                 IF WRK-SALARIO > WS-SALARIO-MAXIMO
+                    MOVE 'N'        TO WS-SALARIO-VALIDO-SW
+                    MOVE 'SALARIO FORA DA FAIXA PERMITIDA'
+                                    TO WS-REJ-MOTIVO
+                 END-IF
+              END-IF
+           END-IF.
+
+       2060-GRAVA-REJEICAO.
+           ADD 1                     TO WS-QTD-REJEITADOS
+           MOVE WRK-NOME             TO WS-REJ-NOME
+           EVALUATE TRUE
+               WHEN EMP-TIPO-HORISTA
+                   MOVE EMP-HORAS-TRABALHADAS-X TO WS-REJ-HORAS-RAW
+                   MOVE EMP-VALOR-HORA-X        TO WS-REJ-VALOR-HORA-RAW
+                   MOVE WS-REJ-HORISTA-RAW      TO WS-REJ-SALARIO-RAW
+               WHEN OTHER
+                   MOVE EMP-SALARIO-X         TO WS-REJ-SALARIO-RAW
+           END-EVALUATE
+           WRITE REJ-LINE FROM WS-LINHA-REJEICAO
+           DISPLAY 'REGISTRO REJEITADO: ' WRK-NOME
+               ' - ' WS-REJ-MOTIVO.
+
+       2065-GRAVA-AUDITORIA.
+           MOVE WS-DATA-EDITADA       TO WS-AUD-DATA
+           MOVE WS-AUDIT-HORA-EDITADA TO WS-AUD-HORA
+           MOVE WS-AUDIT-USUARIO      TO WS-AUD-USUARIO
+           MOVE EMP-MATRICULA         TO WS-AUD-MATRICULA
+           MOVE WRK-NOME              TO WS-AUD-NOME
+           WRITE AUDIT-LINE FROM WS-LINHA-AUDITORIA.
+
+       2066-GRAVA-GL.
+           EVALUATE TRUE
+               WHEN EMP-TIPO-HORISTA
+                   MOVE WS-GL-CONTA-HORISTAS   TO WS-GL-CONTA
+               WHEN OTHER
+                   MOVE WS-GL-CONTA-SALARIADOS TO WS-GL-CONTA
+           END-EVALUATE
+           MOVE WRK-SALARIO          TO WS-GL-VALOR
+           MOVE WS-DATA-AAAAMMDD     TO WS-GL-DATA
+           MOVE EMP-MATRICULA        TO WS-GL-MATRICULA
+           MOVE WRK-NOME             TO WS-GL-NOME
+           WRITE GL-LINE FROM WS-LINHA-GL.
+
+       2067-FORMATA-MOEDA.
+           MOVE EMP-MOEDA            TO WS-MOEDA-CODIGO-BUSCA
+           IF WS-MOEDA-CODIGO-BUSCA = SPACES
+              MOVE WS-MOEDA-PADRAO   TO WS-MOEDA-CODIGO-BUSCA
+           END-IF
+
+           MOVE ZEROS                TO WS-MOEDA-IDX-ATUAL
+           SET WS-MOEDA-IDX TO 1
+           SEARCH WS-MOEDA-FAIXA
+               AT END
+                   MOVE WS-MOEDA-CODIGO-BUSCA
+                                        TO WS-MOEDA-SIMBOLO-ATUAL
+               WHEN WS-MOEDA-CODIGO(WS-MOEDA-IDX) =
+                    WS-MOEDA-CODIGO-BUSCA
+                   MOVE WS-MOEDA-SIMBOLO(WS-MOEDA-IDX)
+                                        TO WS-MOEDA-SIMBOLO-ATUAL
+                   SET WS-MOEDA-IDX-ATUAL TO WS-MOEDA-IDX
+           END-SEARCH.
+
+       2070-CALCULA-HORISTA.
+           MOVE 'S'                  TO WS-SALARIO-VALIDO-SW
+           IF EMP-HORAS-TRABALHADAS NOT NUMERIC
+              OR EMP-VALOR-HORA NOT NUMERIC
+              MOVE 'N'               TO WS-SALARIO-VALIDO-SW
+              MOVE 'HORAS OU VALOR HORA INVALIDOS'
+                                     TO WS-REJ-MOTIVO
+           ELSE
+              IF EMP-HORAS-TRABALHADAS > WS-LIMITE-HORAS-NORMAIS
+                 MOVE WS-LIMITE-HORAS-NORMAIS TO WS-HORAS-NORMAIS
+                 COMPUTE WS-HORAS-EXTRAS =
+                         EMP-HORAS-TRABALHADAS - WS-LIMITE-HORAS-NORMAIS
+              ELSE
+                 MOVE EMP-HORAS-TRABALHADAS TO WS-HORAS-NORMAIS
+                 MOVE ZEROS                 TO WS-HORAS-EXTRAS
+              END-IF
+
+              COMPUTE WRK-SALARIO ROUNDED =
+                      (WS-HORAS-NORMAIS * EMP-VALOR-HORA) +
+                      (WS-HORAS-EXTRAS * EMP-VALOR-HORA *
+                       WS-FATOR-HORA-EXTRA)
+
+              IF WRK-SALARIO = ZEROS
+                 MOVE 'N'            TO WS-SALARIO-VALIDO-SW
+                 MOVE 'SALARIO CALCULADO ZERO' TO WS-REJ-MOTIVO
+              ELSE
+                 IF WRK-SALARIO > WS-SALARIO-MAXIMO
+                    MOVE 'N'         TO WS-SALARIO-VALIDO-SW
+                    MOVE 'SALARIO FORA DA FAIXA PERMITIDA'
+                                     TO WS-REJ-MOTIVO
+                 END-IF
+              END-IF
+           END-IF.
+
+       2075-CALCULA-IMPOSTO.
+           SET WS-TAX-IDX TO 1
+           PERFORM UNTIL WRK-SALARIO <= WS-TAX-LIMITE(WS-TAX-IDX)
+                   OR WS-TAX-IDX = 4
+              SET WS-TAX-IDX UP BY 1
+           END-PERFORM
+
+           COMPUTE WS-IRRF ROUNDED =
+                   WRK-SALARIO * WS-TAX-ALIQUOTA(WS-TAX-IDX)
+           COMPUTE WS-SALARIO-LIQUIDO = WRK-SALARIO - WS-IRRF
+
+           MOVE WS-IRRF               TO WS-IRRF-ED
+           MOVE WS-SALARIO-LIQUIDO    TO WS-SALARIO-LIQUIDO-ED.
+
+       2080-GRAVA-CHECKPOINT.
+           MOVE EMP-MATRICULA        TO CKPT-MATRICULA
+           MOVE WS-TOTAL-MOEDA-TABELA TO CKPT-TOTAL-MOEDA-TABELA
+           MOVE WS-TOTAL-OUTRAS-MOEDAS TO CKPT-TOTAL-OUTRAS-MOEDAS
+           MOVE WS-QTD-REJEITADOS    TO CKPT-QTD-REJEITADOS
+           MOVE WS-NUM-PAGINA        TO CKPT-NUM-PAGINA
+           MOVE WS-LINHAS-PAGINA     TO CKPT-LINHAS-PAGINA
+           SET CKPT-EM-ANDAMENTO     TO TRUE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2100-LE-EMP-MASTER.
+           READ EMP-MASTER-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       2200-IMPRIME-CABECALHO.
+           ADD 1                    TO WS-NUM-PAGINA
+           MOVE WS-DATA-EDITADA     TO WS-CAB-DATA
+           MOVE WS-NUM-PAGINA       TO WS-CAB-PAGINA
+           WRITE RPT-LINE FROM WS-CABECALHO-1
+           MOVE SPACES              TO RPT-LINE
+           WRITE RPT-LINE
+           WRITE RPT-LINE FROM WS-CABECALHO-2
+           MOVE SPACES              TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE ZEROS               TO WS-LINHAS-PAGINA.
+
+       9000-FINALIZA.
+           MOVE ZEROS                TO WS-TOT-MOEDA-SUB
+           PERFORM VARYING WS-TOT-MOEDA-SUB FROM 1 BY 1
+                   UNTIL WS-TOT-MOEDA-SUB > 3
+              IF WS-TOTAL-MOEDA-VALOR(WS-TOT-MOEDA-SUB) > ZEROS
+                 MOVE WS-MOEDA-SIMBOLO(WS-TOT-MOEDA-SUB)
+                                       TO WS-TOT-SALARIO-SIMBOLO
+                 MOVE WS-TOTAL-MOEDA-VALOR(WS-TOT-MOEDA-SUB)
+                                       TO WS-TOT-SALARIO
+                 WRITE RPT-LINE FROM WS-LINHA-TOTAL
+              END-IF
+           END-PERFORM
+
+           IF WS-TOTAL-OUTRAS-MOEDAS > ZEROS
+              MOVE SPACES                 TO WS-TOT-SALARIO-SIMBOLO
+              MOVE WS-TOTAL-OUTRAS-MOEDAS TO WS-TOT-SALARIO
+              WRITE RPT-LINE FROM WS-LINHA-TOTAL
+           END-IF
+
+           DISPLAY 'TOTAL DE REGISTROS REJEITADOS: ' WS-QTD-REJEITADOS
+
+           MOVE ZEROS                TO CKPT-MATRICULA
+           MOVE ZEROS                TO CKPT-TOTAL-MOEDA-TABELA
+           MOVE ZEROS                TO CKPT-TOTAL-OUTRAS-MOEDAS
+           MOVE ZEROS                TO CKPT-QTD-REJEITADOS
+           MOVE ZEROS                TO CKPT-NUM-PAGINA
+           MOVE ZEROS                TO CKPT-LINHAS-PAGINA
+           SET CKPT-CONCLUIDO        TO TRUE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE
+
+           CLOSE EMP-MASTER-FILE
+           CLOSE PAYROLL-REGISTER
+           CLOSE REJECT-LISTING
+           CLOSE AUDIT-TRAIL-FILE
+           CLOSE GL-EXTRACT-FILE.
+
+      **************MODO DE MANUTENCAO DO ARQUIVO MESTRE*********
+       5000-EXECUTA-MANUTENCAO.
+           PERFORM 5100-INICIALIZA-MANUTENCAO
+           PERFORM 5200-MESCLA-MANUTENCAO
+               UNTIL WS-OLD-EOF AND WS-TRAN-EOF
+           PERFORM 5900-FINALIZA-MANUTENCAO.
+
+       5100-INICIALIZA-MANUTENCAO.
+           OPEN INPUT  EMP-MASTER-FILE
+           OPEN INPUT  TRANSACTION-FILE
+           OPEN OUTPUT NEW-MASTER-FILE
+           OPEN OUTPUT MAINT-LOG-FILE
+           PERFORM 5110-LE-OLD-MASTER
+           PERFORM 5120-LE-TRANSACAO.
+
+       5110-LE-OLD-MASTER.
+           READ EMP-MASTER-FILE
+               AT END
+                   SET WS-OLD-EOF TO TRUE
+           END-READ.
+
+       5120-LE-TRANSACAO.
+           READ TRANSACTION-FILE
+               AT END
+                   SET WS-TRAN-EOF TO TRUE
+           END-READ.
+
+       5200-MESCLA-MANUTENCAO.
+           EVALUATE TRUE
+               WHEN WS-OLD-EOF
+                   PERFORM 5300-PROCESSA-INCLUSAO
+               WHEN WS-TRAN-EOF
+                   PERFORM 5400-COPIA-OLD-MASTER
+               WHEN EMP-MATRICULA = TRAN-MATRICULA
+                   PERFORM 5500-PROCESSA-CASAMENTO
+               WHEN EMP-MATRICULA < TRAN-MATRICULA
+                   PERFORM 5400-COPIA-OLD-MASTER
+               WHEN OTHER
+                   PERFORM 5300-PROCESSA-INCLUSAO
+           END-EVALUATE.
+
+       5300-PROCESSA-INCLUSAO.
+           IF TRAN-INCLUSAO
+              MOVE TRAN-MATRICULA        TO NEW-EMP-MATRICULA
+              MOVE TRAN-NOME              TO NEW-EMP-NOME
+              MOVE TRAN-TIPO               TO NEW-EMP-TIPO
+              IF TRAN-TIPO-HORISTA
+                 MOVE TRAN-HORAS-TRABALHADAS
+                                      TO NEW-EMP-HORAS-TRAB
+                 MOVE TRAN-VALOR-HORA TO NEW-EMP-VALOR-HORA
+              ELSE
+                 MOVE TRAN-SALARIO    TO NEW-EMP-SALARIO
+              END-IF
+              MOVE TRAN-MOEDA             TO NEW-EMP-MOEDA
+              SET NEW-EMP-ATIVO           TO TRUE
+              WRITE NEW-EMP-RECORD
+              ADD 1                       TO WS-QTD-INCLUSOES
+              MOVE 'FUNCIONARIO INCLUIDO' TO WS-LOGM-MENSAGEM
+              PERFORM 5600-GRAVA-LOG-TRAN-OK
+           ELSE
+              MOVE 'TRANSACAO SEM FUNCIONARIO CORRESPONDENTE'
+                                          TO WS-LOGM-MENSAGEM
+              PERFORM 5700-GRAVA-LOG-TRAN-ERRO
+           END-IF
+           PERFORM 5120-LE-TRANSACAO.
+
+       5400-COPIA-OLD-MASTER.
+           MOVE EMP-RECORD              TO NEW-EMP-RECORD
+           WRITE NEW-EMP-RECORD
+           PERFORM 5110-LE-OLD-MASTER.
+
+       5500-PROCESSA-CASAMENTO.
+           EVALUATE TRUE
+               WHEN TRAN-ALTERACAO
+                   MOVE EMP-RECORD          TO NEW-EMP-RECORD
+                   MOVE TRAN-TIPO           TO NEW-EMP-TIPO
+                   IF TRAN-TIPO-HORISTA
+                      MOVE TRAN-HORAS-TRABALHADAS
+                                       TO NEW-EMP-HORAS-TRAB
+                      MOVE TRAN-VALOR-HORA TO NEW-EMP-VALOR-HORA
+                   ELSE
+                      MOVE TRAN-SALARIO    TO NEW-EMP-SALARIO
+                   END-IF
+                   MOVE TRAN-MOEDA          TO NEW-EMP-MOEDA
+                   WRITE NEW-EMP-RECORD
+                   ADD 1                    TO WS-QTD-ALTERACOES
+                   MOVE 'FUNCIONARIO ALTERADO' TO WS-LOGM-MENSAGEM
+                   PERFORM 5600-GRAVA-LOG-TRAN-OK
+               WHEN TRAN-EXCLUSAO
+                   MOVE EMP-RECORD          TO NEW-EMP-RECORD
+                   SET NEW-EMP-EXCLUIDO     TO TRUE
+                   WRITE NEW-EMP-RECORD
+                   ADD 1                    TO WS-QTD-EXCLUSOES
+                   MOVE 'FUNCIONARIO EXCLUIDO (LOGICO)'
+                                            TO WS-LOGM-MENSAGEM
+                   PERFORM 5600-GRAVA-LOG-TRAN-OK
+               WHEN TRAN-INCLUSAO
+                   MOVE EMP-RECORD          TO NEW-EMP-RECORD
+                   WRITE NEW-EMP-RECORD
+                   MOVE 'INCLUSAO REJEITADA - MATRICULA JA EXISTE'
+                                            TO WS-LOGM-MENSAGEM
+                   PERFORM 5700-GRAVA-LOG-TRAN-ERRO
+           END-EVALUATE
+           PERFORM 5110-LE-OLD-MASTER
+           PERFORM 5120-LE-TRANSACAO.
+
+       5600-GRAVA-LOG-TRAN-OK.
+           MOVE TRAN-CODIGO             TO WS-LOGM-CODIGO
+           MOVE TRAN-MATRICULA          TO WS-LOGM-MATRICULA
+           MOVE TRAN-NOME               TO WS-LOGM-NOME
+           WRITE MAINT-LOG-LINE FROM WS-LINHA-LOG-MANUTENCAO.
+
+       5700-GRAVA-LOG-TRAN-ERRO.
+           ADD 1                         TO WS-QTD-TRAN-REJEITADAS
+           MOVE TRAN-CODIGO             TO WS-LOGM-CODIGO
+           MOVE TRAN-MATRICULA          TO WS-LOGM-MATRICULA
+           MOVE TRAN-NOME               TO WS-LOGM-NOME
+           WRITE MAINT-LOG-LINE FROM WS-LINHA-LOG-MANUTENCAO.
+
+       5900-FINALIZA-MANUTENCAO.
+           DISPLAY 'FUNCIONARIOS INCLUIDOS: '   WS-QTD-INCLUSOES
+           DISPLAY 'FUNCIONARIOS ALTERADOS: '   WS-QTD-ALTERACOES
+           DISPLAY 'FUNCIONARIOS EXCLUIDOS: '   WS-QTD-EXCLUSOES
+           DISPLAY 'TRANSACOES REJEITADAS: '    WS-QTD-TRAN-REJEITADAS
+           CLOSE EMP-MASTER-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE NEW-MASTER-FILE
+           CLOSE MAINT-LOG-FILE.
